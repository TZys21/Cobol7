@@ -11,11 +11,22 @@
            SELECT Infile ASSIGN TO "lab7b-in.dat"
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT OutputFile ASSIGN TO "lab7b-out.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD Infile.
                01 INPUT-ROW PIC X(9).
 
+       FD OutputFile.
+               01 OUTPUT-RECORD.
+                   05 OUT-SEQ PIC ZZ9.
+                   05 FILLER PIC X(2) VALUE SPACES.
+                   05 OUT-TIMESTAMP PIC X(19).
+                   05 FILLER PIC X(2) VALUE SPACES.
+                   05 OUT-STAT PIC X(30).
+
        WORKING-STORAGE SECTION.
                01 Final-Table.
                    05 Final-Rows OCCURS 9 TIMES.
@@ -35,7 +46,35 @@
                    88 Valid1 VALUE " valid solution".
                    88 invalids VALUE "invalid solution".
                    88 Unkwn VALUE "X".
-                   
+
+                01 FAIL-LOCATION PIC X(50) VALUE SPACES.
+
+                01 PUZZLE-SEQ PIC 999 VALUE 0.
+
+                01 CURRENT-DATE.
+                   05 YYYY PIC 9999.
+                   05 MM PIC 99.
+                   05 DD PIC 99.
+
+                01 CURRENT-TIME.
+                   05 HH PIC 99.
+                   05 MM PIC 99.
+                   05 SS PIC 99.
+                   05 CC PIC 99.
+
+                01 STAMP-FIELD.
+                   05 STP-MONTH PIC 99.
+                   05 FILLER PIC X VALUE "/".
+                   05 STP-DAY PIC 99.
+                   05 FILLER PIC X VALUE "/".
+                   05 STP-YEAR PIC 9999.
+                   05 FILLER PIC X VALUE SPACE.
+                   05 STP-HOUR PIC 99.
+                   05 FILLER PIC X VALUE ":".
+                   05 STP-MINUTE PIC 99.
+                   05 FILLER PIC X VALUE ":".
+                   05 STP-SECOND PIC 99.
+
                 01 EndOfFile PIC X.
                    88 EOF VALUE "Y".
 
@@ -43,8 +82,10 @@
        PROCEDURE DIVISION.
        Main.
             OPEN INPUT Infile
+            OPEN OUTPUT OutputFile
             PERFORM Create THRU Displays UNTIL EOF
             CLOSE Infile
+            CLOSE OutputFile
             STOP RUN.
 
        Create.
@@ -56,15 +97,23 @@
                    SET EOF TO TRUE
                NOT AT END
                    MOVE INPUT-ROW TO Final-Rows(RowNum)
-            END-PERFORM.
+            END-PERFORM
+            IF NOT EOF
+                ADD 1 TO PUZZLE-SEQ
+            END-IF.
 
        Checker.
             SET Unkwn TO TRUE.
+            MOVE SPACES TO FAIL-LOCATION
             INSPECT Final-Table TALLYING Counter FOR ALL " "
             IF Counter = 0
                 PERFORM CheckC
-                PERFORM CheckR
-                PERFORM CheckB
+                IF Unkwn
+                    PERFORM CheckR
+                END-IF
+                IF Unkwn
+                    PERFORM CheckB
+                END-IF
                 IF Unkwn
                 SET Valid1 TO TRUE
                 END-IF
@@ -72,6 +121,22 @@
                 SET incompletes TO TRUE
             END-IF.
 
+       Write-Result.
+            IF NOT EOF
+                ACCEPT CURRENT-DATE FROM DATE YYYYMMDD
+                ACCEPT CURRENT-TIME FROM TIME
+                MOVE MM IN CURRENT-DATE TO STP-MONTH
+                MOVE DD IN CURRENT-DATE TO STP-DAY
+                MOVE YYYY IN CURRENT-DATE TO STP-YEAR
+                MOVE HH IN CURRENT-TIME TO STP-HOUR
+                MOVE MM IN CURRENT-TIME TO STP-MINUTE
+                MOVE SS IN CURRENT-TIME TO STP-SECOND
+                MOVE PUZZLE-SEQ TO OUT-SEQ
+                MOVE STAMP-FIELD TO OUT-TIMESTAMP
+                MOVE stat TO OUT-STAT
+                WRITE OUTPUT-RECORD
+            END-IF.
+
        Displays.
             DISPLAY "Puzzle:"
             DISPLAY SPACE
@@ -124,12 +189,17 @@
 
             DISPLAY SPACE
             DISPLAY "This is a" stat
+            IF invalids
+                DISPLAY FAIL-LOCATION
+            END-IF
             DISPLAY SPACE.
             
         CheckB.
             PERFORM VARYING RowNum FROM 1 BY 3 UNTIL RowNum > 9
+                   OR NOT Unkwn
                PERFORM CheckBl
                    VARYING ColNum FROM 1 BY 3 UNTIL ColNum > 9
+                       OR NOT Unkwn
             END-PERFORM.
 
 
@@ -141,10 +211,12 @@
             END-PERFORM
                IF Chck NOT = "YYYYYYYYY"
                SET invalids TO TRUE
+                   STRING "Column " ColNum " repeats a digit"
+                       DELIMITED BY SIZE INTO FAIL-LOCATION
                    EXIT PARAGRAPH
                END-IF
             END-PERFORM.
-            
+
          CheckBl.
             MOVE SPACES TO Chck
             PERFORM VARYING SRow FROM RowNum BY 1
@@ -156,9 +228,12 @@
             END-PERFORM
             IF Chck NOT = "YYYYYYYYY"
             SET invalids TO TRUE
+               STRING "Block at row " RowNum " column " ColNum
+                   " repeats a digit"
+                   DELIMITED BY SIZE INTO FAIL-LOCATION
                EXIT PARAGRAPH
             END-IF.
-            
+
           CheckC.
             PERFORM VARYING RowNum FROM 1 BY 1 UNTIL RowNum > 9
                MOVE SPACES TO Chck
@@ -167,6 +242,8 @@
             END-PERFORM
                IF Chck NOT = "YYYYYYYYY"
                SET invalids TO TRUE
+                   STRING "Row " RowNum " repeats a digit"
+                       DELIMITED BY SIZE INTO FAIL-LOCATION
                    EXIT PARAGRAPH
                END-IF
             END-PERFORM.
