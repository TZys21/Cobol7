@@ -0,0 +1,237 @@
+
+      * Tyler Zysberg
+      * Lists employees crossing a service anniversary this run
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. lab7c.
+
+       ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+                  FILE-CONTROL.
+                  SELECT MyFile ASSIGN TO 'lab7a-in.dat'
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+                  SELECT OutputFile ASSIGN TO 'lab7c-out.dat'
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD MyFile.
+           01 INPUT-FILE-RECORD.
+                  05 RegionNum PIC X(2).
+                  05 RegionName PIC X(15).
+                  05 DepNum PIC X(5).
+                  05 DepName PIC X(30).
+                  05 EmpNum PIC X(5).
+                  05 EmpLName PIC X(20).
+                  05 EmpFName PIC X(15).
+                  05 EmpGender PIC X.
+                  05 EmpAddress PIC X(20).
+                  05 CityState PIC X(20).
+                  05 EmpTitle PIC X(20).
+                  05 DOB PIC 9(8).
+                  05 DOHYear PIC 9(4).
+                  05 DOHMonth PIC 9(2).
+                  05 DOHDay PIC 9(2).
+                  05 MaritalStatus PIC X.
+                  05 NumOfDep PIC 9(2).
+                  05 SchoolDistrict PIC X(3).
+                  05 MedCov PIC X.
+                  05 DentCov PIC X.
+                  05 VisCov PIC X.
+                  05 Withholding PIC V9(3).
+                  05 PayCode PIC X.
+                  05 Pay PIC 9(7)V99.
+                  05 ExpHoursPerWeek PIC 9(2)V99.
+                  05 CommRate PIC V9(3).
+                  05 ActualSales PIC 9(7)V99.
+
+
+           FD OutputFile.
+           01 OUTPUT-FILE-RECORD PIC X(100).
+
+           WORKING-STORAGE SECTION.
+           01 EndOfFileIndicator PIC X.
+               88 EOF VALUE "Y".
+
+           01  Report-Fields.
+               05 PageNumber   Pic 99 Value 0.
+               05 LinesPerPage Pic 99 Value 35.
+               05 LineNumber   Pic 99 Value 0.
+               05 NewPage      Pic 99 Value 0.
+
+           01 YEARS-OF-SERVICE PIC 99.
+           01 MILESTONE-YEARS PIC 99.
+           01 MILESTONE-SW PIC X VALUE "N".
+               88 MILESTONE-HIT VALUE "Y".
+
+           01 DETAIL-LINE.
+                  05 EmpNum PIC ZZZZ9.
+                  05 FILLER PIC X(2) VALUE SPACES.
+                  05 EmpLName PIC X(20).
+                  05 FILLER PIC X VALUE SPACES.
+                  05 EmpFName PIC X(15).
+                  05 FILLER PIC X(2) VALUE SPACES.
+                  05 DTL-DOH-MONTH PIC Z9.
+                  05 FILLER PIC X VALUE "/".
+                  05 DTL-DOH-DAY PIC 99.
+                  05 FILLER PIC X VALUE "/".
+                  05 DTL-DOH-YEAR PIC 9999.
+                  05 FILLER PIC X(3) VALUE SPACES.
+                  05 DTL-YEARS PIC Z9.
+                  05 FILLER PIC X(3) VALUE SPACES.
+                  05 DTL-MILESTONE PIC ZZ.
+
+           01 CURRENT-DATE.
+                  05 YYYY PIC 9999.
+                  05 MM PIC 99.
+                  05 DD PIC 99.
+
+           01 HEADER-1.
+                  05 MM PIC Z9.
+                  05 FILLER PIC X VALUE "/".
+                  05 DD PIC Z9.
+                  05 FILLER PIC X VALUE "/".
+                  05 YYYY PIC 99.
+                  05 FILLER PIC X(27) VALUE SPACES.
+                  05 FILLER PIC X(27)
+                       VALUE "Stomper & Wombat's Emporium".
+                  05 FILLER PIC X(25) VALUE SPACES.
+                  05 FILLER PIC X(6) VALUE "Page: ".
+                  05 PAGE-COUNT PIC ZZ9.
+
+           01 HEADER-2.
+                  05 FILLER PIC X(30) VALUE SPACES.
+                  05 FILLER PIC X(40)
+                       VALUE "Anniversary / Benefits Eligibility".
+
+           01 HEADER-3.
+                  05 FILLER PIC X(2) VALUE SPACES.
+                  05 FILLER PIC X(12) VALUE "Department: ".
+                  05 DepNum PIC ZZZZ9.
+
+           01 HEADER-4.
+                  05 FILLER PIC X(14) VALUE SPACES.
+                  05 DepName PIC X(30).
+
+           01 COLUMN-HEADER.
+                  05 FILLER PIC X(5) VALUE "Emp #".
+                  05 FILLER PIC X(2) VALUE SPACES.
+                  05 FILLER PIC X(8) VALUE "Employee".
+                  05 FILLER PIC X(20) VALUE SPACES.
+                  05 FILLER PIC X(8) VALUE "Hire Dt.".
+                  05 FILLER PIC X(5) VALUE SPACES.
+                  05 FILLER PIC X(5) VALUE "Years".
+                  05 FILLER PIC X(3) VALUE SPACES.
+                  05 FILLER PIC X(9) VALUE "Milestone".
+
+           01 BLANK-LINE.
+                  05 FILLER PIC X VALUE SPACES.
+
+           01 DETERMINE-DEPT.
+                  05 PREV-DEPT PIC X(5) VALUE "AAAAA".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+               PERFORM PROCESS-INIT
+               PERFORM PROCESS-FILE
+               PERFORM WRAP-UP
+               STOP RUN.
+
+       PROCESS-INIT.
+               MOVE 1 TO PAGE-COUNT
+               ACCEPT CURRENT-DATE FROM DATE YYYYMMDD
+               MOVE CORRESPONDING CURRENT-DATE TO HEADER-1
+               OPEN INPUT MyFile
+               OPEN OUTPUT OutputFile.
+
+       WRAP-UP.
+               CLOSE MyFile
+               CLOSE OutputFile.
+
+       PROCESS-FILE.
+               PERFORM UNTIL EOF
+                   READ MyFile
+                   AT END
+                       SET EOF TO TRUE
+                   NOT AT END
+                       PERFORM DEPT-BREAK-HEADER
+                       PERFORM PROCESS-LINE
+               END-PERFORM.
+
+       PROCESS-LINE.
+               IF LineNumber >= LinesPerPage
+                   PERFORM DISPLAY-HEADERS
+                   WRITE OUTPUT-FILE-RECORD FROM COLUMN-HEADER
+                   WRITE OUTPUT-FILE-RECORD FROM BLANK-LINE
+                   ADD 2 TO LineNumber
+               END-IF
+               PERFORM CALC-SERVICE-YEARS
+               PERFORM CHECK-MILESTONE
+               IF MILESTONE-HIT
+                   MOVE CORRESPONDING INPUT-FILE-RECORD TO DETAIL-LINE
+                   MOVE DOHMonth TO DTL-DOH-MONTH
+                   MOVE DOHDay TO DTL-DOH-DAY
+                   MOVE DOHYear TO DTL-DOH-YEAR
+                   MOVE YEARS-OF-SERVICE TO DTL-YEARS
+                   MOVE YEARS-OF-SERVICE TO DTL-MILESTONE
+                   WRITE OUTPUT-FILE-RECORD FROM DETAIL-LINE
+                   ADD 1 TO LineNumber
+               END-IF.
+
+       CALC-SERVICE-YEARS.
+               COMPUTE YEARS-OF-SERVICE = YYYY IN CURRENT-DATE - DOHYear
+               IF MM IN CURRENT-DATE < DOHMonth
+                       OR (MM IN CURRENT-DATE = DOHMonth
+                           AND DD IN CURRENT-DATE < DOHDay)
+                   SUBTRACT 1 FROM YEARS-OF-SERVICE
+               END-IF.
+
+       CHECK-MILESTONE.
+               SET MILESTONE-SW TO "N"
+               COMPUTE MILESTONE-YEARS = YYYY IN CURRENT-DATE - DOHYear
+               IF (MILESTONE-YEARS = 1 OR 5 OR 10 OR 20)
+                       AND DOHMonth = MM IN CURRENT-DATE
+                   SET MILESTONE-HIT TO TRUE
+               END-IF.
+
+       DISPLAY-HEADERS.
+               ADD 1 TO PageNumber
+               MOVE PageNumber TO PAGE-COUNT
+               MOVE 0 TO LineNumber
+               WRITE OUTPUT-FILE-RECORD FROM HEADER-1
+               WRITE OUTPUT-FILE-RECORD FROM HEADER-2
+               WRITE OUTPUT-FILE-RECORD FROM BLANK-LINE
+               MOVE 3 TO LineNumber.
+
+       DEPT-BREAK-HEADER.
+               IF DepNum IN INPUT-FILE-RECORD NOT = PREV-DEPT
+                   IF LineNumber >= (LinesPerPage - 3)
+                    OR PageNumber = 0
+                       PERFORM DISPLAY-HEADERS
+                       ADD 1 TO NewPage
+                   END-IF
+                   IF NewPage = 1
+                       MOVE 0 TO NewPage
+                       MOVE CORRESPONDING INPUT-FILE-RECORD TO HEADER-3
+                       MOVE CORRESPONDING INPUT-FILE-RECORD TO HEADER-4
+                       WRITE OUTPUT-FILE-RECORD FROM COLUMN-HEADER
+                       WRITE OUTPUT-FILE-RECORD FROM BLANK-LINE
+                       WRITE OUTPUT-FILE-RECORD FROM HEADER-3
+                       WRITE OUTPUT-FILE-RECORD FROM HEADER-4
+                       WRITE OUTPUT-FILE-RECORD FROM BLANK-LINE
+                       ADD 5 TO LineNumber
+                   ELSE
+                       MOVE CORRESPONDING INPUT-FILE-RECORD TO HEADER-3
+                       MOVE CORRESPONDING INPUT-FILE-RECORD TO HEADER-4
+                       WRITE OUTPUT-FILE-RECORD FROM BLANK-LINE
+                       WRITE OUTPUT-FILE-RECORD FROM BLANK-LINE
+                       WRITE OUTPUT-FILE-RECORD FROM HEADER-3
+                       WRITE OUTPUT-FILE-RECORD FROM HEADER-4
+                       WRITE OUTPUT-FILE-RECORD FROM BLANK-LINE
+                       ADD 5 TO LineNumber
+                   END-IF
+               END-IF
+               MOVE DepNum IN INPUT-FILE-RECORD TO PREV-DEPT.
