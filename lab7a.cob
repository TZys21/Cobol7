@@ -11,13 +11,31 @@
                   SELECT MyFile ASSIGN TO 'lab7a-in.dat'
                        ORGANIZATION IS LINE SEQUENTIAL.
                        
-                  SELECT TaxFile ASSIGN TO 
+                  SELECT TaxFile ASSIGN TO
                       'lab7a-schooltax.dat'
-                       ORGANIZATION IS LINE SEQUENTIAL.   
-                       
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+                  SELECT FedTaxFile ASSIGN TO
+                      'lab7a-fedtax.dat'
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
+                  SELECT StateTaxFile ASSIGN TO
+                      'lab7a-statetax.dat'
+                       ORGANIZATION IS LINE SEQUENTIAL.
+
                   SELECT OutputFile ASSIGN TO 'lab7a-out.dat'
                        ORGANIZATION IS LINE SEQUENTIAL.
 
+                  SELECT OPTIONAL CheckpointFile ASSIGN TO
+                      'lab7a-checkpoint.dat'
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS CKPT-STATUS.
+
+                  SELECT OPTIONAL CarryFile ASSIGN TO
+                      'lab7a-carryforward.dat'
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS IS CARRY-STATUS.
+
 
        DATA DIVISION.
            FILE SECTION.
@@ -33,8 +51,12 @@
                   05 EmpGender PIC X.
                   05 EmpAddress PIC X(20).
                   05 CityState PIC X(20).
-                  05 Title PIC X(20).
+                  05 EmpTitle PIC X(20).
                   05 DOB PIC 9(8).
+                  05 DOB-BREAKDOWN REDEFINES DOB.
+                     10 DOB-YYYY PIC 9(4).
+                     10 DOB-MM PIC 99.
+                     10 DOB-DD PIC 99.
                   05 DOHYear PIC 9(4).
                   05 DOHMonth PIC 9(2).
                   05 DOHDay PIC 9(2).
@@ -65,14 +87,46 @@
               05 DisCode PIC X(3).
               05 TaxRate PIC 9V999.
 
+           FD FedTaxFile.
+           01 FedTaxCodes.
+              05 FedMarCode PIC X.
+              05 FedTaxRate PIC 9V999.
+
+           FD StateTaxFile.
+           01 StateTaxCodes.
+              05 StateTaxRate PIC 9V999.
+
 
            FD OutputFile.
            01 OUTPUT-FILE-RECORD PIC X(142).
 
+           FD CheckpointFile.
+           01 CHECKPOINT-RECORD.
+              05 CKPT-LINE PIC 9(3).
+              05 CKPT-PREV-DEPT PIC X(5).
+              05 CKPT-PREV-REGION PIC X(2).
+              05 CKPT-TOTAL-DEPT PIC 9(9)V99.
+              05 CKPT-TOTAL-REGION PIC 9(9)V99.
+              05 CKPT-TOTAL-COMP PIC 9(7)V99.
+              05 CKPT-PAGE-NUMBER PIC 99.
+              05 CKPT-LINE-NUMBER PIC 99.
+              05 CKPT-NEW-PAGE PIC 99.
+
+           FD CarryFile.
+           01 CARRY-FILE-RECORD.
+              05 CARRY-FILE-KEY PIC X(5).
+              05 CARRY-FILE-QTD PIC 9(9)V99.
+              05 CARRY-FILE-YTD PIC 9(9)V99.
+
            WORKING-STORAGE SECTION.
            01 EndOfFileIndicator PIC X.
                88 EOF VALUE "Y".
-               
+
+           01 ValidateEOFSw PIC X VALUE "N".
+               88 VALIDATE-EOF VALUE "Y".
+           01 EXCEPTION-FIELD-NAME PIC X(20).
+
+
            78 TableLimit value is 500.
            01 DistrictTable.
               05 DisEntry Occurs TableLimit Times Indexed by Indx.
@@ -82,8 +136,52 @@
            01 TableSize PIC 999 value 0.
            01 EOFDIS PIC X VALUE "n".
            01 taxAmt PIC 9(7)v99.
-           
+           01 DISTRICT-FOUND-SW PIC X VALUE "N".
+              88 DISTRICT-FOUND VALUE "Y".
+
+           01 FedRateTable.
+              05 FedEntry Occurs TableLimit Times Indexed by FedIndx.
+                 10 FedCodeVal PIC X.
+                 10 FedRateVal PIC 9v999.
+
+           01 FedTableSize PIC 999 value 0.
+           01 EOFFED PIC X VALUE "n".
+           01 FED-RATE-FOUND-SW PIC X VALUE "N".
+              88 FED-RATE-FOUND VALUE "Y".
+           01 DEFAULT-FED-RATE PIC 9V999 VALUE .330.
+
+           01 StateRateVal PIC 9V999 VALUE 0.
+           01 EOFSTATE PIC X VALUE "n".
+
+           01 CKPT-STATUS PIC XX.
+           78 CHECKPOINT-INTERVAL VALUE 25.
+           01 CKPT-QUOT PIC 999.
+           01 CKPT-REM PIC 999.
+           01 SKIP-COUNT PIC 999.
+           01 RESTART-SW PIC X VALUE "N".
+              88 RESTARTING VALUE "Y".
+           01 CKPT-MISMATCH-SW PIC X VALUE "N".
+              88 CKPT-MISMATCH VALUE "Y".
+
+           01 CARRY-STATUS PIC XX.
+           01 CarryTable.
+              05 CarryEntry Occurs TableLimit Times
+                      Indexed by CarryIndx.
+                 10 CarryKeyVal PIC X(5).
+                 10 CarryQtdVal PIC 9(9)V99.
+                 10 CarryYtdVal PIC 9(9)V99.
+
+           01 CarryTableSize PIC 999 VALUE 0.
+           01 EOFCARRY PIC X VALUE "n".
+           01 CARRY-FOUND-SW PIC X VALUE "N".
+              88 CARRY-FOUND VALUE "Y".
+           01 CARRY-SEARCH-KEY PIC X(5).
+           01 CARRY-SEARCH-AMT PIC 9(9)V99.
+           01 CARRY-RESULT-QTD PIC 9(9)V99.
+           01 CARRY-RESULT-YTD PIC 9(9)V99.
+
            01 EXPECTED-MONTHLY-SALES   PIC 9(7)V99 VALUE 45000.
+           01 WEEKS-PER-MONTH PIC 9V99 VALUE 4.33.
            01  Report-Fields.
                05 PageNumber   Pic 99 Value 0.
                05 LinesPerPage Pic 99 Value 35.
@@ -198,6 +296,34 @@
            01 BLANK-LINE.
                   05 FILLER PIC X VALUE SPACES.
 
+           01 VALIDATE-TITLE-LINE.
+                  05 FILLER PIC X(28)
+                       VALUE "Pre-Processing Edit Listing".
+
+           01 VALIDATE-COLUMN-HEADER.
+                  05 FILLER PIC X(5) VALUE "Emp #".
+                  05 FILLER PIC X(5) VALUE SPACES.
+                  05 FILLER PIC X(20) VALUE "Field in Error".
+
+           01 EXCEPTION-LINE.
+                  05 EXC-EMPNUM PIC ZZZZ9.
+                  05 FILLER PIC X(5) VALUE SPACES.
+                  05 EXC-FIELD PIC X(20).
+
+           01 DISTRICT-EXCEPTION-LINE.
+                  05 DXC-EMPNUM PIC ZZZZ9.
+                  05 FILLER PIC X(5) VALUE SPACES.
+                  05 FILLER PIC X(23)
+                       VALUE "Unmatched School Dist: ".
+                  05 DXC-CODE PIC X(3).
+
+           01 CKPT-MISMATCH-LINE.
+                  05 FILLER PIC X(38)
+                       VALUE "*** CHECKPOINT/FILE MISMATCH ***".
+                  05 FILLER PIC X(5) VALUE SPACES.
+                  05 FILLER PIC X(16) VALUE "Checkpoint line:".
+                  05 CKM-LINE PIC ZZZ9.
+
            01 Calc-Value.
                   05 CalcMonthlyPay PIC 9(7)V99.
                   05 CalcCommission PIC 9(7)V99.
@@ -207,6 +333,7 @@
                   05 CalcInsurance PIC 9(5)V99.
                   05 CalcNetPay PIC 9(7)V99.
                   05 CalcTotalDept PIC 9(9)V99.
+                  05 CalcTotalRegion PIC 9(9)V99.
                   05 AmountAfterFed PIC 9(5)V99.
                   05 CalcTotalComp PIC 9(7)V99.
                   05 CalcTaxAmt PIC 9(7)V99.
@@ -216,6 +343,7 @@
            01 DETERMINE-DEPT.
                   05 CURRENT-DEPT PIC X(5).
                   05 PREV-DEPT PIC X(5) VALUE "AAAAA".
+                  05 PREV-REGION PIC X(2) VALUE "AA".
 
            01 DISPLAY-DEPT-FOOTER.
                   05 FILLER PIC X(96) VALUE SPACES.
@@ -227,6 +355,16 @@
                   05 FILLER PIC X(3) VALUE SPACES.
                   05 DISPLAY-TOT-DEPT PIC $$$$,$$$,$$9.99.
 
+           01 DISPLAY-REGION-FOOTER.
+                  05 FILLER PIC X(85) VALUE SPACES.
+                  05 FILLER PIC X(6) VALUE "Region".
+                  05 FILLER PIC X VALUE SPACES.
+                  05 RegionNum PIC XX.
+                  05 FILLER PIC X VALUE SPACES.
+                  05 FILLER PIC X(25) VALUE "Total Payroll for Region:".
+                  05 FILLER PIC X(2) VALUE SPACES.
+                  05 DISPLAY-TOT-REGION PIC $$$$,$$$,$$9.99.
+
            01 DISPLAY-COMP-FOOTER.
                  05 FILLER PIC X(88) VALUE SPACES.
                  05 FILLER PIC X(13) VALUE "Total Payroll".
@@ -235,14 +373,45 @@
                  05 FILLER PIC X(3) VALUE SPACES.
                  05 DISPLAY-TOT-COMP PIC $$$$,$$$,$$9.99.
 
+           01 DISPLAY-DEPT-QTDYTD.
+                  05 FILLER PIC X(80) VALUE SPACES.
+                  05 FILLER PIC X(4) VALUE "Dept".
+                  05 FILLER PIC X VALUE SPACES.
+                  05 QTDYTD-DEPT-NUM PIC ZZZZ9.
+                  05 FILLER PIC X VALUE SPACES.
+                  05 FILLER PIC X(4) VALUE "QTD:".
+                  05 FILLER PIC X VALUE SPACES.
+                  05 DISPLAY-QTD-DEPT PIC $$$$,$$$,$$9.99.
+                  05 FILLER PIC X(2) VALUE SPACES.
+                  05 FILLER PIC X(4) VALUE "YTD:".
+                  05 FILLER PIC X VALUE SPACES.
+                  05 DISPLAY-YTD-DEPT PIC $$$$,$$$,$$9.99.
+
+           01 DISPLAY-COMP-QTDYTD.
+                  05 FILLER PIC X(70) VALUE SPACES.
+                  05 FILLER PIC X(4) VALUE "QTD:".
+                  05 FILLER PIC X VALUE SPACES.
+                  05 DISPLAY-QTD-COMP PIC $$$$,$$$,$$9.99.
+                  05 FILLER PIC X(2) VALUE SPACES.
+                  05 FILLER PIC X(4) VALUE "YTD:".
+                  05 FILLER PIC X VALUE SPACES.
+                  05 DISPLAY-YTD-COMP PIC $$$$,$$$,$$9.99.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
                PERFORM PROCESS-INIT
                PERFORM LOAD-TABLE
-               PERFORM PROCESS-FILE
+               PERFORM LOAD-FED-TABLE
+               PERFORM LOAD-STATE-RATE
+               PERFORM LOAD-CARRY-TABLE
+               PERFORM VALIDATE-FILE
+               PERFORM RESTART-INIT
+               IF NOT CKPT-MISMATCH
+                   PERFORM PROCESS-FILE
+                   PERFORM SAVE-CARRY-TABLE
+               END-IF
                PERFORM WRAP-UP
-               PERFORM SEARCH-TABLE
                STOP RUN.
                
        LOAD-TABLE.
@@ -255,27 +424,204 @@
                         MOVE DisTaxCodes to DisEntry (TableSize)
                        END-READ
                END-PERFORM.
-               
+
+       LOAD-FED-TABLE.
+               PERFORM until EOFFED = "Y"
+                  READ FedTaxFile
+                     AT END
+                        SET EOFFED TO "Y"
+                     NOT AT END
+                        ADD 1 TO FedTableSize
+                        MOVE FedTaxCodes to FedEntry (FedTableSize)
+                       END-READ
+               END-PERFORM.
+
+       LOAD-STATE-RATE.
+               READ StateTaxFile
+                  AT END
+                     SET EOFSTATE TO "Y"
+                  NOT AT END
+                     MOVE StateTaxRate to StateRateVal
+                  END-READ.
+
+       LOAD-CARRY-TABLE.
+               OPEN INPUT CarryFile
+               IF CARRY-STATUS = "00"
+                   PERFORM UNTIL EOFCARRY = "Y"
+                      READ CarryFile
+                         AT END
+                            SET EOFCARRY TO "Y"
+                         NOT AT END
+                            ADD 1 TO CarryTableSize
+                            MOVE CARRY-FILE-RECORD
+                                TO CarryEntry (CarryTableSize)
+                         END-READ
+                   END-PERFORM
+               END-IF
+               CLOSE CarryFile.
+
+       UPDATE-CARRY.
+               MOVE "N" TO CARRY-FOUND-SW
+               PERFORM VARYING CarryIndx FROM 1 BY 1
+                       UNTIL CarryIndx > CarryTableSize
+                   IF CarryKeyVal (CarryIndx) = CARRY-SEARCH-KEY
+                       MOVE "Y" TO CARRY-FOUND-SW
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               IF NOT CARRY-FOUND
+                   ADD 1 TO CarryTableSize
+                   MOVE CarryTableSize TO CarryIndx
+                   MOVE CARRY-SEARCH-KEY TO CarryKeyVal (CarryIndx)
+                   MOVE 0 TO CarryQtdVal (CarryIndx)
+                   MOVE 0 TO CarryYtdVal (CarryIndx)
+               END-IF
+               ADD CARRY-SEARCH-AMT TO CarryQtdVal (CarryIndx)
+               ADD CARRY-SEARCH-AMT TO CarryYtdVal (CarryIndx)
+               MOVE CarryQtdVal (CarryIndx) TO CARRY-RESULT-QTD
+               MOVE CarryYtdVal (CarryIndx) TO CARRY-RESULT-YTD.
+
+       SAVE-CARRY-TABLE.
+               OPEN OUTPUT CarryFile
+               PERFORM VARYING CarryIndx FROM 1 BY 1
+                       UNTIL CarryIndx > CarryTableSize
+                   MOVE CarryEntry (CarryIndx) TO CARRY-FILE-RECORD
+                   WRITE CARRY-FILE-RECORD
+               END-PERFORM
+               CLOSE CarryFile.
+
+       VALIDATE-FILE.
+               IF NOT RESTARTING
+                   WRITE OUTPUT-FILE-RECORD FROM VALIDATE-TITLE-LINE
+                   WRITE OUTPUT-FILE-RECORD FROM BLANK-LINE
+                   WRITE OUTPUT-FILE-RECORD FROM VALIDATE-COLUMN-HEADER
+                   WRITE OUTPUT-FILE-RECORD FROM BLANK-LINE
+                   PERFORM UNTIL VALIDATE-EOF
+                       READ MyFile
+                          AT END
+                             SET VALIDATE-EOF TO TRUE
+                          NOT AT END
+                             PERFORM VALIDATE-RECORD
+                          END-READ
+                   END-PERFORM
+                   WRITE OUTPUT-FILE-RECORD FROM BLANK-LINE
+                   CLOSE MyFile
+                   OPEN INPUT MyFile
+               END-IF.
+
+       VALIDATE-RECORD.
+               IF NOT Divorced AND NOT Married AND NOT Seperated
+                       AND NOT Single AND NOT Widowed
+                   MOVE "Marital Status" TO EXCEPTION-FIELD-NAME
+                   PERFORM WRITE-EXCEPTION-LINE
+               END-IF
+               IF NOT SalComm AND NOT Hourly AND NOT Sal
+                   MOVE "Pay Code" TO EXCEPTION-FIELD-NAME
+                   PERFORM WRITE-EXCEPTION-LINE
+               END-IF
+               IF DOB-MM < 1 OR DOB-MM > 12
+                       OR DOB-DD < 1 OR DOB-DD > 31
+                       OR DOB-YYYY < 1900
+                   MOVE "Date of Birth" TO EXCEPTION-FIELD-NAME
+                   PERFORM WRITE-EXCEPTION-LINE
+               END-IF
+               IF DOHMonth < 1 OR DOHMonth > 12
+                       OR DOHDay < 1 OR DOHDay > 31
+                       OR DOHYear < 1900
+                   MOVE "Date of Hire" TO EXCEPTION-FIELD-NAME
+                   PERFORM WRITE-EXCEPTION-LINE
+               END-IF.
+
+       WRITE-EXCEPTION-LINE.
+               MOVE EmpNum IN INPUT-FILE-RECORD TO EXC-EMPNUM
+               MOVE EXCEPTION-FIELD-NAME TO EXC-FIELD
+               WRITE OUTPUT-FILE-RECORD FROM EXCEPTION-LINE.
+
+       WRITE-CKPT-MISMATCH-LINE.
+               MOVE CKPT-LINE TO CKM-LINE
+               WRITE OUTPUT-FILE-RECORD FROM CKPT-MISMATCH-LINE.
+
+       RESTART-INIT.
+               OPEN INPUT CheckpointFile
+               IF CKPT-STATUS = "00"
+                   READ CheckpointFile
+                       AT END
+                           MOVE "10" TO CKPT-STATUS
+                   END-READ
+               END-IF
+               IF CKPT-STATUS = "00"
+                   MOVE CKPT-LINE TO CURRENT-FILE-LINE
+                   MOVE CKPT-PREV-DEPT TO PREV-DEPT
+                   MOVE CKPT-PREV-REGION TO PREV-REGION
+                   MOVE CKPT-TOTAL-DEPT TO CalcTotalDept
+                   MOVE CKPT-TOTAL-REGION TO CalcTotalRegion
+                   MOVE CKPT-TOTAL-COMP TO CalcTotalComp
+                   MOVE CKPT-PAGE-NUMBER TO PageNumber
+                   MOVE CKPT-LINE-NUMBER TO LineNumber
+                   MOVE CKPT-NEW-PAGE TO NewPage
+                   CLOSE CheckpointFile
+                   COMPUTE SKIP-COUNT = CURRENT-FILE-LINE - 1
+                   PERFORM SKIP-COUNT TIMES
+                       READ MyFile
+                          AT END
+                             SET EOF TO TRUE
+                          END-READ
+                   END-PERFORM
+                   IF EOF
+                       SET CKPT-MISMATCH TO TRUE
+                       PERFORM WRITE-CKPT-MISMATCH-LINE
+                   END-IF
+               ELSE
+                   CLOSE CheckpointFile
+               END-IF.
+
+       WRITE-CHECKPOINT.
+               MOVE CURRENT-FILE-LINE TO CKPT-LINE
+               MOVE PREV-DEPT TO CKPT-PREV-DEPT
+               MOVE PREV-REGION TO CKPT-PREV-REGION
+               MOVE CalcTotalDept TO CKPT-TOTAL-DEPT
+               MOVE CalcTotalRegion TO CKPT-TOTAL-REGION
+               MOVE CalcTotalComp TO CKPT-TOTAL-COMP
+               MOVE PageNumber TO CKPT-PAGE-NUMBER
+               MOVE LineNumber TO CKPT-LINE-NUMBER
+               MOVE NewPage TO CKPT-NEW-PAGE
+               OPEN OUTPUT CheckpointFile
+               WRITE CHECKPOINT-RECORD
+               CLOSE CheckpointFile
+               PERFORM SAVE-CARRY-TABLE.
+
+       CLEAR-CHECKPOINT.
+               OPEN OUTPUT CheckpointFile
+               CLOSE CheckpointFile.
+
        SEARCH-TABLE.
              MOVE 0 TO taxAmt
-             IF SchoolDistrict equals spaces
+             IF SchoolDistrict = SPACES
                 MOVE 0 TO TaxAmt
-                MOVE CalcTaxAmt to DTL-TAX
-             ELSE 
+                MOVE 0 TO DTL-TAX
+             ELSE
+                MOVE "N" TO DISTRICT-FOUND-SW
                 PERFORM VARYING indx FROM 1 BY 1 UNTIL indx > TableSize
                    IF DisCodeVal (indx) = SchoolDistrict
                       COMPUTE taxAmt ROUNDED = TaxRateVal (indx) * pay
                       MOVE taxAmt to CalcTaxAmt
                       MOVE CalcTaxAmt to DTL-Tax
+                      MOVE "Y" TO DISTRICT-FOUND-SW
                   EXIT PERFORM
                 END-IF
             END-PERFORM
+            IF NOT DISTRICT-FOUND
+               MOVE EmpNum IN INPUT-FILE-RECORD TO DXC-EMPNUM
+               MOVE SchoolDistrict TO DXC-CODE
+               WRITE OUTPUT-FILE-RECORD FROM DISTRICT-EXCEPTION-LINE
+               ADD 1 TO LineNumber
+               MOVE 0 TO TaxAmt
+               MOVE 0 TO DTL-TAX
             END-IF
-           *> IF TaxAmt = 0 AND SchoolDistrict <> SPACES
-             *>  MOVE "**********" TO DTL-TAX
-            *> END-IF
-            
-            COMPUTE CalcNetPay = CalcNetPay - taxAmt.
+            END-IF
+
+            COMPUTE CalcNetPay = CalcNetPay - taxAmt
+            MOVE CalcNetPay TO DTL-NETPAY.
             
        PROCESS-INIT.
                MOVE 1 TO PAGE-COUNT
@@ -296,12 +642,36 @@
                MOVE CORRESPONDING CURRENT-TIME TO HEADER-2
                OPEN INPUT MyFile
                     INPUT TaxFile
-               OPEN OUTPUT OutputFile.
+                    INPUT FedTaxFile
+                    INPUT StateTaxFile
+               PERFORM CHECK-FOR-RESTART
+               IF RESTARTING
+                   OPEN EXTEND OutputFile
+               ELSE
+                   OPEN OUTPUT OutputFile
+               END-IF.
+
+       CHECK-FOR-RESTART.
+               MOVE "N" TO RESTART-SW
+               OPEN INPUT CheckpointFile
+               IF CKPT-STATUS = "00"
+                   READ CheckpointFile
+                       AT END
+                           MOVE "10" TO CKPT-STATUS
+                   END-READ
+                   IF CKPT-STATUS = "00"
+                       SET RESTARTING TO TRUE
+                   END-IF
+               END-IF
+               CLOSE CheckpointFile.
 
        WRAP-UP.
                CLOSE MyFile
                CLOSE OutputFile
-               CLOSE TaxFile.
+               CLOSE TaxFile
+               CLOSE FedTaxFile
+               CLOSE StateTaxFile
+               PERFORM CLEAR-CHECKPOINT.
               
 
        PROCESS-FILE.
@@ -309,15 +679,23 @@
                    READ MyFile
                    AT END
                        MOVE "AAAA" TO DepNum IN INPUT-FILE-RECORD
+                       MOVE "ZZ" TO RegionNum IN INPUT-FILE-RECORD
                        PERFORM DEPT-BREAK-FOOTER
+                       PERFORM REGION-BREAK-FOOTER
                        PERFORM COMP-BREAK-FOOTER
                        SET EOF TO TRUE
                    NOT AT END
                        PERFORM DEPT-BREAK-FOOTER
+                       PERFORM REGION-BREAK-FOOTER
                        PERFORM DEPT-BREAK-HEADER
                        PERFORM PROCESS-LINE
                        PERFORM MOVE-TO-ZERO
                        ADD 1 TO CURRENT-FILE-LINE
+                       DIVIDE CURRENT-FILE-LINE BY CHECKPOINT-INTERVAL
+                           GIVING CKPT-QUOT REMAINDER CKPT-REM
+                       IF CKPT-REM = 0
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
                END-PERFORM.
 
        PROCESS-LINE.
@@ -339,13 +717,19 @@
                PERFORM CALC-STATE
                PERFORM CALC-INSURANCE
                PERFORM CALC-NET-PAY
+               PERFORM SEARCH-TABLE
                PERFORM CALC-TOTAL-PAYROLL
                PERFORM CALC-COMPANY-PAYROLL
                WRITE OUTPUT-FILE-RECORD FROM DETAIL-LINE
                ADD 1 TO LineNumber.
 
        CALC-MONTHLY-PAY.
-               COMPUTE CalcMonthlyPay ROUNDED = Pay / 12
+               IF Hourly
+                   COMPUTE CalcMonthlyPay ROUNDED =
+                       Pay * ExpHoursPerWeek * WEEKS-PER-MONTH
+               ELSE
+                   COMPUTE CalcMonthlyPay ROUNDED = Pay / 12
+               END-IF
                MOVE CalcMonthlyPay TO DTL-EXPECT-PAY.
 
            GET-INSURANCE.
@@ -382,39 +766,49 @@
                END-IF.
 
        CALC-FEDERAL.
-               IF MaritalStatus IN INPUT-FILE-RECORD = "M" OR "P"
-                   COMPUTE CalcFed ROUNDED = CalcMonthlyPay * 0.28
-               ELSE
-                   COMPUTE CalcFed ROUNDED = CalcMonthlyPay * 0.33
+               MOVE "N" TO FED-RATE-FOUND-SW
+               PERFORM VARYING FedIndx FROM 1 BY 1
+                       UNTIL FedIndx > FedTableSize
+                   IF FedCodeVal (FedIndx) =
+                           MaritalStatus IN INPUT-FILE-RECORD
+                       COMPUTE CalcFed ROUNDED =
+                           CalcMonthlyPay * FedRateVal (FedIndx)
+                       MOVE "Y" TO FED-RATE-FOUND-SW
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               IF NOT FED-RATE-FOUND
+                   COMPUTE CalcFed ROUNDED =
+                       CalcMonthlyPay * DEFAULT-FED-RATE
                END-IF
                COMPUTE CalcMonthlyPay = CalcMonthlyPay - CalcFed
                MOVE CalcFed TO DTL-FED.
 
        CALC-STATE.
-               COMPUTE CalcState ROUNDED = CalcMonthlyPay * .0475
+               COMPUTE CalcState ROUNDED = CalcMonthlyPay * StateRateVal
                COMPUTE CalcMonthlyPay = CalcMonthlyPay - CalcState
-               
+
                MOVE CalcState TO DTL-STATE.
 
        CALC-INSURANCE.
                IF NumOfDep IN INPUT-FILE-RECORD >= 2
-                   IF MedCov EQUALS "Y"
+                   IF MedCov = "Y"
                        ADD 100 TO CalcInsurance
                    END-IF
-                   IF DentCov EQUALS "Y"
+                   IF DentCov = "Y"
                        ADD 40 TO CalcInsurance
                    END-IF
-                   IF VisCov EQUALS "Y"
+                   IF VisCov = "Y"
                        ADD 7.5 TO CalcInsurance
                    END-IF
                ELSE
-                   IF MedCov EQUALS "Y"
+                   IF MedCov = "Y"
                        ADD 75 TO CalcInsurance
                    END-IF
-                   IF DentCov EQUALS "Y"
+                   IF DentCov = "Y"
                        ADD 25 TO CalcInsurance
                    END-IF
-                   IF VisCov EQUALS "Y"
+                   IF VisCov = "Y"
                        ADD 5 TO CalcInsurance
                    END-IF
                END-IF
@@ -426,7 +820,8 @@
                MOVE CalcNetPay TO DTL-NETPAY.
 
        CALC-TOTAL-PAYROLL.
-               ADD CalcNetPay TO CalcTotalDept.
+               ADD CalcNetPay TO CalcTotalDept
+               ADD CalcNetPay TO CalcTotalRegion.
 
        CALC-COMPANY-PAYROLL.
                ADD CalcNetPay TO CalcTotalComp.
@@ -439,7 +834,8 @@
                MOVE 0 TO CalcState
                MOVE 0 TO CalcInsurance
                MOVE 0 TO CalcNetPay
-               MOVE 0 TO AmountAfterFed.
+               MOVE 0 TO AmountAfterFed
+               MOVE 0 TO CalcTaxAmt.
 
        DISPLAY-HEADERS.
                ADD 1 TO PageNumber
@@ -457,22 +853,53 @@
                        ADD 1 TO NewPage
                        PERFORM DISPLAY-HEADERS
                        MOVE CalcTotalDept TO DISPLAY-TOT-DEPT
+                       MOVE PREV-DEPT TO CARRY-SEARCH-KEY
+                       MOVE CalcTotalDept TO CARRY-SEARCH-AMT
+                       PERFORM UPDATE-CARRY
                        MOVE 0 TO CalcTotalDept
                        MOVE PREV-DEPT TO DepNum IN DISPLAY-DEPT-FOOTER
+                       MOVE PREV-DEPT TO QTDYTD-DEPT-NUM
+                       MOVE CARRY-RESULT-QTD TO DISPLAY-QTD-DEPT
+                       MOVE CARRY-RESULT-YTD TO DISPLAY-YTD-DEPT
                        WRITE OUTPUT-FILE-RECORD FROM BLANK-LINE
                        WRITE OUTPUT-FILE-RECORD FROM DISPLAY-DEPT-FOOTER
-                       ADD 2 TO LineNumber
+                       WRITE OUTPUT-FILE-RECORD FROM DISPLAY-DEPT-QTDYTD
+                       ADD 3 TO LineNumber
                    ELSE
                        MOVE CalcTotalDept TO DISPLAY-TOT-DEPT
+                       MOVE PREV-DEPT TO CARRY-SEARCH-KEY
+                       MOVE CalcTotalDept TO CARRY-SEARCH-AMT
+                       PERFORM UPDATE-CARRY
                        MOVE 0 TO CalcTotalDept
                        MOVE PREV-DEPT TO DepNum IN DISPLAY-DEPT-FOOTER
+                       MOVE PREV-DEPT TO QTDYTD-DEPT-NUM
+                       MOVE CARRY-RESULT-QTD TO DISPLAY-QTD-DEPT
+                       MOVE CARRY-RESULT-YTD TO DISPLAY-YTD-DEPT
                        WRITE OUTPUT-FILE-RECORD FROM BLANK-LINE
                        WRITE OUTPUT-FILE-RECORD FROM DISPLAY-DEPT-FOOTER
-                       ADD 2 TO LineNumber
+                       WRITE OUTPUT-FILE-RECORD FROM DISPLAY-DEPT-QTDYTD
+                       ADD 3 TO LineNumber
                    END-IF
                END-IF.
 
 
+       REGION-BREAK-FOOTER.
+               IF RegionNum IN INPUT-FILE-RECORD NOT = PREV-REGION
+                       AND CURRENT-FILE-LINE > 1
+                   IF LineNumber >= (LinesPerPage - 2)
+                       ADD 1 TO NewPage
+                       PERFORM DISPLAY-HEADERS
+                   END-IF
+                   MOVE CalcTotalRegion TO DISPLAY-TOT-REGION
+                   MOVE 0 TO CalcTotalRegion
+                   MOVE PREV-REGION TO
+                       RegionNum IN DISPLAY-REGION-FOOTER
+                   WRITE OUTPUT-FILE-RECORD FROM BLANK-LINE
+                   WRITE OUTPUT-FILE-RECORD FROM DISPLAY-REGION-FOOTER
+                   ADD 2 TO LineNumber
+               END-IF
+               MOVE RegionNum IN INPUT-FILE-RECORD TO PREV-REGION.
+
        DEPT-BREAK-HEADER.
                IF DepNum IN INPUT-FILE-RECORD NOT = PREV-DEPT
                    IF LineNumber >= (LinesPerPage - 3)
@@ -505,5 +932,11 @@
 
        COMP-BREAK-FOOTER.
                MOVE CalcTotalComp TO DISPLAY-TOT-COMP
+               MOVE "TOTAL" TO CARRY-SEARCH-KEY
+               MOVE CalcTotalComp TO CARRY-SEARCH-AMT
+               PERFORM UPDATE-CARRY
+               MOVE CARRY-RESULT-QTD TO DISPLAY-QTD-COMP
+               MOVE CARRY-RESULT-YTD TO DISPLAY-YTD-COMP
                WRITE OUTPUT-FILE-RECORD FROM BLANK-LINE
-               WRITE OUTPUT-FILE-RECORD FROM DISPLAY-COMP-FOOTER.
+               WRITE OUTPUT-FILE-RECORD FROM DISPLAY-COMP-FOOTER
+               WRITE OUTPUT-FILE-RECORD FROM DISPLAY-COMP-QTDYTD.
